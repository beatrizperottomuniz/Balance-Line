@@ -0,0 +1,215 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBLZBM04.
+      ******************************************************************
+      * Author: BEATRIZ PEROTTO MUNIZ
+      * Date: 09-08-26
+      * Purpose: CONSULTA AVULSA POR CNPJ - LE O CNPJ INFORMADO NA
+      *          LINHA DE COMANDO E MOSTRA O REGISTRO DA EMPRESA EM
+      *          LISTA E OS SOCIOS CORRESPONDENTES EM SOCIOS, SEM
+      *          RODAR O BATCH COMPLETO DO CBLZBM03
+      * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * HISTORICO DE ALTERACOES
+      * DATA       AUTOR   DESCRICAO
+      * 09-08-26   BPM     VERSAO ORIGINAL
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       SELECT SOCIOS ASSIGN TO DYNAMIC WS-CAMINHO-SOCIOS
+       FILE STATUS IS AS-STATUS-S.
+
+       SELECT LISTA ASSIGN TO DYNAMIC WS-CAMINHO-LISTA
+       FILE STATUS IS AS-STATUS-L.
+
+       SELECT PARAMETROS ASSIGN TO DYNAMIC WS-CAMINHO-PARM
+       ORGANIZATION LINE SEQUENTIAL
+       FILE STATUS IS AS-STATUS-P.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       COPY CPSOCIO.
+       COPY CPLISTA.
+
+       FD PARAMETROS
+          RECORDING MODE IS V.
+
+       01 ARQ-PARAMETRO                 PIC X(100).
+
+
+       WORKING-STORAGE SECTION.
+       01 AS-STATUS-S                  PIC 9(02) VALUE ZEROS.
+       01 AS-STATUS-L                  PIC 9(02) VALUE ZEROS.
+       01 AS-STATUS-P                  PIC 9(02) VALUE ZEROS.
+
+       01 WS-CAMINHO-PARM              PIC X(100) VALUE SPACES.
+       01 WS-CAMINHO-SOCIOS            PIC X(100) VALUE SPACES.
+       01 WS-CAMINHO-LISTA             PIC X(100) VALUE SPACES.
+
+       01 WS-CNPJ-PROCURADO            PIC 9(014) VALUE ZEROS.
+       01 WS-CNPJ-PROCURADO-X          PIC X(014) VALUE SPACES.
+
+       01 AS-FIM-L                     PIC X(01) VALUE 'N'.
+       01 AS-FIM-S                     PIC X(01) VALUE 'N'.
+       01 WS-ACHOU-EMPRESA             PIC X(01) VALUE 'N'.
+       01 WS-ACHOU-SOCIO               PIC X(01) VALUE 'N'.
+
+       PROCEDURE DIVISION.
+
+            PERFORM 1000-INICIALIZAR.
+            IF WS-CNPJ-PROCURADO EQUAL TO ZEROS
+                DISPLAY 'INFORME O CNPJ DA EMPRESA COMO PARAMETRO '
+                        'DE LINHA DE COMANDO'
+            ELSE
+                PERFORM 2000-LOCALIZAR-EMPRESA
+                    UNTIL AS-FIM-L EQUAL TO 'S'
+                       OR WS-ACHOU-EMPRESA EQUAL TO 'S'
+                IF WS-ACHOU-EMPRESA EQUAL TO 'N'
+                    DISPLAY 'CNPJ NAO ENCONTRADO EM LISTA: '
+                            WS-CNPJ-PROCURADO
+                END-IF
+                PERFORM 3000-LOCALIZAR-SOCIOS
+                    UNTIL AS-FIM-S EQUAL TO 'S'
+                IF WS-ACHOU-SOCIO EQUAL TO 'N'
+                    DISPLAY 'NENHUM SOCIO ENCONTRADO PARA O CNPJ: '
+                            WS-CNPJ-PROCURADO
+                END-IF
+            END-IF.
+            PERFORM 4000-FINALIZAR.
+
+
+      *---------------------------------------------------------
+      *     INICIALIZACAO
+      *---------------------------------------------------------
+       1000-INICIALIZAR                SECTION.
+
+           ACCEPT WS-CNPJ-PROCURADO-X FROM COMMAND-LINE.
+           IF WS-CNPJ-PROCURADO-X IS NUMERIC
+               MOVE WS-CNPJ-PROCURADO-X TO WS-CNPJ-PROCURADO
+           END-IF
+
+           PERFORM 1010-LER-PARAMETROS.
+
+           OPEN INPUT LISTA.
+           IF AS-STATUS-L NOT EQUAL ZEROS
+               DISPLAY 'DEU ERRO NA ABERTURA DE LISTA ' AS-STATUS-L
+               MOVE 'S'                TO AS-FIM-L
+           END-IF
+
+           OPEN INPUT SOCIOS.
+           IF AS-STATUS-S NOT EQUAL ZEROS
+               DISPLAY 'DEU ERRO NA ABERTURA DE SOCIOS ' AS-STATUS-S
+               MOVE 'S'                TO AS-FIM-S
+           END-IF
+           .
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+      *     LEITURA DO ARQUIVO DE PARAMETROS (MESMO PADRAO DO
+      *     CBLZBM03, PARA NAO DUPLICAR CAMINHOS HARDCODED)
+      *---------------------------------------------------------
+       1010-LER-PARAMETROS             SECTION.
+
+           MOVE SPACES                 TO WS-CAMINHO-PARM
+           ACCEPT WS-CAMINHO-PARM FROM ENVIRONMENT 'BLM_PARM'
+           IF WS-CAMINHO-PARM EQUAL TO SPACES
+               MOVE 'PARM.TXT'         TO WS-CAMINHO-PARM
+           END-IF
+
+           OPEN INPUT PARAMETROS.
+           IF AS-STATUS-P NOT EQUAL ZEROS
+               MOVE 'SOCIOS.txt'       TO WS-CAMINHO-SOCIOS
+               MOVE 'CNPJ.txt'         TO WS-CAMINHO-LISTA
+           ELSE
+               READ PARAMETROS
+               IF AS-STATUS-P EQUAL ZEROS
+                   MOVE ARQ-PARAMETRO TO WS-CAMINHO-SOCIOS
+               END-IF
+               READ PARAMETROS
+               IF AS-STATUS-P EQUAL ZEROS
+                   MOVE ARQ-PARAMETRO TO WS-CAMINHO-LISTA
+               END-IF
+               CLOSE PARAMETROS
+           END-IF
+           .
+       1010-LER-PARAMETROS-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+      *     PROCURA A EMPRESA EM LISTA (BUSCA SEQUENCIAL)
+      *---------------------------------------------------------
+       2000-LOCALIZAR-EMPRESA          SECTION.
+
+           READ LISTA.
+           IF AS-STATUS-L EQUAL ZEROS
+               IF ARQ-L-CNPJ EQUAL TO WS-CNPJ-PROCURADO
+                   MOVE 'S'            TO WS-ACHOU-EMPRESA
+                   DISPLAY '==== EMPRESA ===='
+                   DISPLAY 'CNPJ      : ' ARQ-L-CNPJ
+                   DISPLAY 'NOME      : ' ARQ-L-NOME
+                   DISPLAY 'SITUACAO  : ' ARQ-L-SIT
+                   DISPLAY 'ATIVO     : ' ARQ-L-ATIVO
+                   DISPLAY 'DT ABERT  : ' ARQ-L-DATA-ABERT
+               END-IF
+           ELSE
+               MOVE 'S'                TO AS-FIM-L
+           END-IF
+           .
+       2000-LOCALIZAR-EMPRESA-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+      *     PROCURA OS SOCIOS EM SOCIOS (BUSCA SEQUENCIAL)
+      *---------------------------------------------------------
+       3000-LOCALIZAR-SOCIOS           SECTION.
+
+           READ SOCIOS.
+           IF AS-STATUS-S EQUAL ZEROS
+               IF ARQ-S-CNPJ EQUAL TO WS-CNPJ-PROCURADO
+                   IF WS-ACHOU-SOCIO EQUAL TO 'N'
+                       MOVE 'S'        TO WS-ACHOU-SOCIO
+                       DISPLAY '==== SOCIOS ===='
+                   END-IF
+                   DISPLAY 'CNPJ SOCIO: ' ARQ-S-CNPJ-SOCIO
+                           '  NOME: ' ARQ-S-NOME
+                           '  STATUS: ' ARQ-S-STATUS
+               ELSE
+      *SOCIOS VEM ORDENADO POR CNPJ DA EMPRESA - SE JA PASSOU DO
+      *CNPJ PROCURADO DEPOIS DE TER ACHADO PELO MENOS UM SOCIO, NAO
+      *PRECISA LER O RESTO DO ARQUIVO ATE O FIM
+                   IF ARQ-S-CNPJ > WS-CNPJ-PROCURADO
+                      AND WS-ACHOU-SOCIO EQUAL TO 'S'
+                       MOVE 'S'        TO AS-FIM-S
+                   END-IF
+               END-IF
+           ELSE
+               MOVE 'S'                TO AS-FIM-S
+           END-IF
+           .
+       3000-LOCALIZAR-SOCIOS-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+      *     FINALIZACAO
+      *---------------------------------------------------------
+       4000-FINALIZAR                  SECTION.
+
+           CLOSE LISTA.
+           IF AS-STATUS-L NOT EQUAL ZEROS AND AS-STATUS-L NOT EQUAL 10
+                                         AND AS-STATUS-L NOT EQUAL 42
+               DISPLAY 'DEU ERRO NO FECHAR DE LISTA ' AS-STATUS-L
+           END-IF
+
+           CLOSE SOCIOS.
+           IF AS-STATUS-S NOT EQUAL ZEROS AND AS-STATUS-S NOT EQUAL 10
+                                         AND AS-STATUS-S NOT EQUAL 42
+               DISPLAY 'DEU ERRO NO FECHAR DE SOCIOS ' AS-STATUS-S
+           END-IF
+
+           STOP RUN.
+       4000-FINALIZAR-EXIT.
+           EXIT.
+       END PROGRAM CBLZBM04.
