@@ -3,65 +3,150 @@
       ******************************************************************
       * Author: BEATRIZ PEROTTO MUNIZ
       * Date: 19-01-24
-      * Purpose: BALANCE LINE , GERAR RELATORIO COM EMPRESA E SEUS SÓCIOS
+      * Purpose: BALANCE LINE , GERAR RELATORIO COM EMPRESA E SEUS SOCIOS
       * Tectonics: cobc
+      *-----------------------------------------------------------------
+      * HISTORICO DE ALTERACOES
+      * DATA       AUTOR   DESCRICAO
+      * 19-01-24   BPM     VERSAO ORIGINAL
+      * 09-08-26   BPM     IMPRIME SITUACAO/ATIVO/DATA ABERTURA E STATUS
+      *                    DO SOCIO NO RELATORIO
+      * 09-08-26   BPM     GERA ARQUIVO DE EXCECOES PARA CNPJ SEM PAR NO
+      *                    OUTRO ARQUIVO DE ENTRADA
+      * 09-08-26   BPM     INCLUI TOTALIZADORES NO FINAL DO RELATORIO
+      * 09-08-26   BPM     CAMINHOS DE SOCIOS/LISTA/RELATORIO PASSAM A
+      *                    VIR DE ARQUIVO DE PARAMETROS, SEM RECOMPILAR
+      * 09-08-26   BPM     VALIDA SEQUENCIA DE CNPJ EM SOCIOS E LISTA E
+      *                    ABORTA A EXECUCAO SE A SEQUENCIA QUEBRAR
+      * 09-08-26   BPM     GERA TAMBEM RELATORIO EM FORMATO CSV
+      * 09-08-26   BPM     CHECKPOINT/RESTART A CADA N EMPRESAS
+      * 09-08-26   BPM     ERROS DE I/O PASSAM A SER GRAVADOS EM ARQUIVO
+      *                    DE AUDITORIA, ALEM DO DISPLAY
+      * 09-08-26   BPM     RELATORIO DE GRUPO SOCIETARIO (CADEIA DE
+      *                    PARTICIPACAO QUANDO O SOCIO E OUTRO CNPJ)
       ******************************************************************
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
 
-       SELECT SOCIOS ASSIGN TO
-       "C:\Users\adria\Downloads\SOCIOS.txt"
+       SELECT SOCIOS ASSIGN TO DYNAMIC WS-CAMINHO-SOCIOS
        FILE STATUS IS AS-STATUS-S.
 
-       SELECT LISTA ASSIGN TO
-       "C:\Users\adria\Downloads\CNPJ.txt"
+       SELECT LISTA ASSIGN TO DYNAMIC WS-CAMINHO-LISTA
        FILE STATUS IS AS-STATUS-L.
 
-       SELECT RELATORIO ASSIGN TO
-       "C:\Users\adria\Downloads\BEATRIZPM.txt"
+       SELECT RELATORIO ASSIGN TO DYNAMIC WS-CAMINHO-RELATORIO
        FILE STATUS IS AS-STATUS-R.
 
-       DATA DIVISION.
-       FILE SECTION.
+       SELECT EXCECOES ASSIGN TO DYNAMIC WS-CAMINHO-EXCECOES
+       ORGANIZATION LINE SEQUENTIAL
+       FILE STATUS IS AS-STATUS-E.
 
-       FD SOCIOS
-          RECORDING MODE IS F
-          BLOCK CONTAINS 0 RECORDS.
+       SELECT CSV ASSIGN TO DYNAMIC WS-CAMINHO-CSV
+       ORGANIZATION LINE SEQUENTIAL
+       FILE STATUS IS AS-STATUS-C.
 
-       01 ARQ-SOCIOS                     PIC X(71).
-       01 FILLER REDEFINES ARQ-SOCIOS.
-           05 ARQ-S-CNPJ                 PIC 9(014).
-           05 ARQ-S-CNPJ-SOCIO           PIC 9(014).
-           05 ARQ-S-NOME                 PIC X(036).
-           05 ARQ-S-STATUS               PIC X(005).
-           05 ARQ-S-FIM                  PIC X(002).
+       SELECT AUDITORIA ASSIGN TO DYNAMIC WS-CAMINHO-AUDITORIA
+       ORGANIZATION LINE SEQUENTIAL
+       FILE STATUS IS AS-STATUS-A.
 
+       SELECT CHECKPOINT ASSIGN TO DYNAMIC WS-CAMINHO-CHECKPOINT
+       ORGANIZATION LINE SEQUENTIAL
+       FILE STATUS IS AS-STATUS-K.
 
-       FD LISTA
-          RECORDING MODE IS F
-          BLOCK CONTAINS 0 RECORDS.
+       SELECT GRUPOS ASSIGN TO DYNAMIC WS-CAMINHO-GRUPOS
+       ORGANIZATION LINE SEQUENTIAL
+       FILE STATUS IS AS-STATUS-G.
 
-       01 ARQ-LISTA                     PIC X(96).
-       01 FILLER REDEFINES ARQ-LISTA.
-           05 ARQ-L-CNPJ                PIC 9(014).
-           05 ARQ-L-SIT                 PIC X(006).
-           05 ARQ-L-NOME                PIC X(059).
-           05 ARQ-L-ATIVO               PIC X(005).
-           05 ARQ-L-DATA-ABERT          PIC X(010).
-           05 ARQ-L-FIM                 PIC X(002).
+       SELECT PARAMETROS ASSIGN TO DYNAMIC WS-CAMINHO-PARM
+       ORGANIZATION LINE SEQUENTIAL
+       FILE STATUS IS AS-STATUS-P.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       COPY CPSOCIO.
+       COPY CPLISTA.
 
        FD RELATORIO
           RECORDING MODE IS F
           BLOCK CONTAINS 0 RECORDS.
       * PARA WORD
-       01 ARQ-RELATORIO                PIC X(73).
+       01 ARQ-RELATORIO                PIC X(85).
+
+       FD EXCECOES
+          RECORDING MODE IS V.
+
+       01 ARQ-EXCECOES                 PIC X(97).
+       01 FILLER REDEFINES ARQ-EXCECOES.
+           05 EXC-CNPJ                 PIC 9(014).
+           05 FILLER                   PIC X(002).
+           05 EXC-TIPO                 PIC X(020).
+           05 FILLER                   PIC X(002).
+           05 EXC-NOME                 PIC X(059).
+
+       FD CSV
+          RECORDING MODE IS V.
+
+       01 ARQ-CSV                      PIC X(200).
+
+       FD AUDITORIA
+          RECORDING MODE IS V.
+
+       01 ARQ-AUDITORIA                PIC X(120).
+
+       FD CHECKPOINT
+          RECORDING MODE IS V.
+
+       01 ARQ-CHECKPOINT                     PIC X(058).
+       01 FILLER REDEFINES ARQ-CHECKPOINT.
+           05 CKPT-QT-SOCIOS-LIDOS           PIC 9(009).
+           05 CKPT-QT-LISTA-LIDOS            PIC 9(009).
+           05 CKPT-QT-EMPRESAS               PIC 9(009).
+           05 CKPT-QT-SOCIOS                 PIC 9(009).
+           05 CKPT-QT-EMPRESAS-SEM-SOCIO     PIC 9(009).
+           05 CKPT-QT-SOCIOS-SEM-EMPRESA     PIC 9(009).
+           05 CKPT-AS-PRI-S                  PIC X(001).
+               88 CKPT-CONCLUIDO             VALUE 'X'.
+           05 CKPT-TOTAIS-GRAVADOS           PIC X(001).
+               88 CKPT-TOTAIS-JA-GRAVADOS    VALUE 'X'.
+           05 CKPT-AS-FIM-S                  PIC X(001).
+           05 CKPT-AS-FIM-L                  PIC X(001).
+
+       FD GRUPOS
+          RECORDING MODE IS V.
+
+       01 ARQ-GRUPOS                    PIC X(120).
+
+       FD PARAMETROS
+          RECORDING MODE IS V.
+
+       01 ARQ-PARAMETRO                 PIC X(100).
 
 
        WORKING-STORAGE SECTION.
        01 AS-STATUS-S                  PIC 9(02) VALUE ZEROS.
        01 AS-STATUS-L                  PIC 9(02) VALUE ZEROS.
        01 AS-STATUS-R                  PIC 9(02) VALUE ZEROS.
+       01 AS-STATUS-E                  PIC 9(02) VALUE ZEROS.
+       01 AS-STATUS-C                  PIC 9(02) VALUE ZEROS.
+       01 AS-STATUS-A                  PIC 9(02) VALUE ZEROS.
+       01 AS-STATUS-K                  PIC 9(02) VALUE ZEROS.
+       01 AS-STATUS-G                  PIC 9(02) VALUE ZEROS.
+       01 AS-STATUS-P                  PIC 9(02) VALUE ZEROS.
+
+      *---------------------------------------------------------
+      *     CAMINHOS DOS ARQUIVOS (VEM DO ARQUIVO DE PARAMETROS)
+      *---------------------------------------------------------
+       01 WS-CAMINHO-PARM              PIC X(100) VALUE SPACES.
+       01 WS-CAMINHO-SOCIOS            PIC X(100) VALUE SPACES.
+       01 WS-CAMINHO-LISTA             PIC X(100) VALUE SPACES.
+       01 WS-CAMINHO-RELATORIO         PIC X(100) VALUE SPACES.
+       01 WS-CAMINHO-EXCECOES          PIC X(100) VALUE SPACES.
+       01 WS-CAMINHO-CSV               PIC X(100) VALUE SPACES.
+       01 WS-CAMINHO-AUDITORIA         PIC X(100) VALUE SPACES.
+       01 WS-CAMINHO-CHECKPOINT        PIC X(100) VALUE SPACES.
+       01 WS-CAMINHO-GRUPOS            PIC X(100) VALUE SPACES.
 
       *---------------------------------------------------------
       *     DEFINICAO DE CABECALHO
@@ -84,36 +169,146 @@
       *     DEFINICAO DE DETALHE
       *---------------------------------------------------------
        01 LINDET01-REL.
-           05 LINDET01-REL-CNPJ        PIC X(04) VALUE 'CNPJ'.
-           05 LINDET01-REL-SPACE2      PIC X(19) VALUE SPACE.
-           05 LINDET01-REL-NOME        PIC X(08) VALUE 'NOME'.
-           05 LINDET01-REL-SPACE3      PIC X(30) VALUE SPACE.
+           05 LINDET01-REL-CNPJ        PIC X(14) VALUE 'CNPJ'.
+           05 FILLER                   PIC X(02) VALUE SPACE.
+           05 LINDET01-REL-SIT         PIC X(08) VALUE 'SITUACAO'.
+           05 FILLER                   PIC X(02) VALUE SPACE.
+           05 LINDET01-REL-ATIVO       PIC X(05) VALUE 'ATIVO'.
+           05 FILLER                   PIC X(02) VALUE SPACE.
+           05 LINDET01-REL-DATA        PIC X(10) VALUE 'DT ABERT'.
+           05 FILLER                   PIC X(02) VALUE SPACE.
+           05 LINDET01-REL-NOME        PIC X(40) VALUE 'NOME'.
 
        01 LINDET02-REL.
-           05 LINDET02-REL-CNPJ        PIC X(10) VALUE 'CNPJ SOCIO'.
-           05 LINDET02-REL-SPACE2      PIC X(17) VALUE SPACE.
-           05 LINDET02-REL-NOME        PIC X(10) VALUE 'NOME SOCIO'.
-           05 LINDET02-REL-SPACE3      PIC X(30) VALUE SPACE.
+           05 LINDET02-REL-CNPJ        PIC X(14) VALUE 'CNPJ SOCIO'.
+           05 FILLER                   PIC X(02) VALUE SPACE.
+           05 LINDET02-REL-STATUS      PIC X(08) VALUE 'STATUS'.
+           05 FILLER                   PIC X(02) VALUE SPACE.
+           05 FILLER                   PIC X(05) VALUE SPACE.
+           05 FILLER                   PIC X(02) VALUE SPACE.
+           05 FILLER                   PIC X(10) VALUE SPACE.
+           05 FILLER                   PIC X(02) VALUE SPACE.
+           05 LINDET02-REL-NOME        PIC X(40) VALUE 'NOME SOCIO'.
 
       *para imprimir as empresas
        01 LINDET03-REL.
            05 LINDET03-REL-CNPJ        PIC X(14) VALUE SPACES.
-           05 LINDET03-REL-SPACE2      PIC X(09) VALUE SPACES.
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 LINDET03-REL-SIT         PIC X(08) VALUE SPACES.
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 LINDET03-REL-ATIVO       PIC X(05) VALUE SPACES.
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 LINDET03-REL-DATA-ABERT  PIC X(10) VALUE SPACES.
+           05 FILLER                   PIC X(02) VALUE SPACES.
            05 LINDET03-REL-NOME        PIC X(40) VALUE SPACES.
-           05 LINDET03-REL-SPACE3      PIC X(30) VALUE SPACES.
 
       *para imprimir os socios
        01 LINDET04-REL.
            05 LINDET04-REL-CNPJ        PIC X(14) VALUE SPACES.
-           05 LINDET04-REL-SPACE2      PIC X(13) VALUE SPACES.
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 LINDET04-REL-STATUS      PIC X(08) VALUE SPACES.
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 FILLER                   PIC X(05) VALUE SPACES.
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 FILLER                   PIC X(10) VALUE SPACES.
+           05 FILLER                   PIC X(02) VALUE SPACES.
            05 LINDET04-REL-NOME        PIC X(40) VALUE SPACES.
-           05 LINDET04-REL-SPACE3      PIC X(30) VALUE SPACES.
+
+      *---------------------------------------------------------
+      *     DEFINICAO DO TOTALIZADOR (LINHA FINAL DO RELATORIO)
+      *---------------------------------------------------------
+       01 LINTOT-REL.
+           05 LINTOT-REL-DESC          PIC X(045) VALUE SPACES.
+           05 LINTOT-REL-VALOR         PIC Z(8)9.
 
 
        01 AS-FIM-S                       PIC X(01) VALUE 'N'.
        01 AS-FIM-L                       PIC X(01) VALUE 'N'.
       *VARIAVEL PARA EVITAR WRITE DUPLO DE EMPRESA
        01 AS-PRI-S                       PIC X(01) VALUE 'S'.
+
+      *---------------------------------------------------------
+      *     CONTROLE DE SEQUENCIA E ABORTO
+      *---------------------------------------------------------
+       01 WS-ULTIMO-CNPJ-S               PIC 9(014) VALUE ZEROS.
+       01 WS-ULTIMO-CNPJ-L               PIC 9(014) VALUE ZEROS.
+       01 WS-ABORTAR-EXECUCAO            PIC X(001) VALUE 'N'.
+
+      *---------------------------------------------------------
+      *     TOTALIZADORES E CONTROLE DE CHECKPOINT
+      *---------------------------------------------------------
+       01 WS-CONT-EMPRESAS               PIC 9(009) VALUE ZEROS.
+       01 WS-CONT-SOCIOS                 PIC 9(009) VALUE ZEROS.
+       01 WS-CONT-EMPRESAS-SEM-SOCIO     PIC 9(009) VALUE ZEROS.
+       01 WS-CONT-SOCIOS-SEM-EMPRESA     PIC 9(009) VALUE ZEROS.
+       01 WS-QT-SOCIOS-LIDOS             PIC 9(009) VALUE ZEROS.
+       01 WS-QT-LISTA-LIDOS              PIC 9(009) VALUE ZEROS.
+       01 WS-CONT-REPOSICAO              PIC 9(009) VALUE ZEROS.
+       01 WS-MODO-RESTART                PIC X(001) VALUE 'N'.
+       01 WS-TOTAIS-GRAVADOS             PIC X(001) VALUE 'N'.
+           88 WS-TOTAIS-JA-GRAVADOS      VALUE 'X'.
+
+      *---------------------------------------------------------
+      *     ARQUIVO DE AUDITORIA
+      *---------------------------------------------------------
+       01 WS-LOG-ARQUIVO                 PIC X(010) VALUE SPACES.
+       01 WS-LOG-OPERACAO                PIC X(010) VALUE SPACES.
+       01 WS-LOG-STATUS                  PIC 9(002) VALUE ZEROS.
+       01 WS-LOG-LINHA                   PIC X(120) VALUE SPACES.
+
+      *---------------------------------------------------------
+      *     TABELAS PARA O RELATORIO DE GRUPO SOCIETARIO
+      *---------------------------------------------------------
+       78 WS-MAX-LISTA                   VALUE 2000.
+       78 WS-MAX-SOCIOS                  VALUE 5000.
+       78 WS-MAX-NIVEL                   VALUE 5.
+       78 WS-MAX-PILHA                   VALUE 10.
+
+       01 WS-TAB-LISTA.
+           05 WS-TL-OCR OCCURS WS-MAX-LISTA TIMES.
+               10 WS-TL-CNPJ             PIC 9(014).
+               10 WS-TL-NOME             PIC X(059).
+               10 WS-TL-SIT              PIC X(006).
+               10 WS-TL-ATIVO            PIC X(005).
+               10 WS-TL-DATA             PIC X(010).
+       01 WS-QT-TAB-LISTA                PIC 9(005) VALUE ZEROS.
+
+       01 WS-TAB-SOCIOS.
+           05 WS-TS-OCR OCCURS WS-MAX-SOCIOS TIMES.
+               10 WS-TS-CNPJ             PIC 9(014).
+               10 WS-TS-CNPJ-SOCIO       PIC 9(014).
+               10 WS-TS-NOME             PIC X(036).
+               10 WS-TS-STATUS           PIC X(005).
+       01 WS-QT-TAB-SOCIOS               PIC 9(005) VALUE ZEROS.
+
+       01 WS-PILHA.
+           05 WS-PILHA-OCR OCCURS WS-MAX-PILHA TIMES.
+               10 WS-PILHA-CNPJ          PIC 9(014).
+               10 WS-PILHA-NIVEL         PIC 9(002).
+               10 WS-PILHA-PROX-IDX      PIC 9(005).
+       01 WS-TOPO-PILHA                  PIC 9(003) VALUE ZEROS.
+
+       01 WS-IDX-LISTA-ATUAL             PIC 9(005) VALUE ZEROS.
+       01 WS-IDX-SOCIO-ATUAL             PIC 9(005) VALUE ZEROS.
+       01 WS-IDX-BUSCA                   PIC 9(005) VALUE ZEROS.
+       01 WS-IDX-CICLO                   PIC 9(003) VALUE ZEROS.
+       01 WS-IDX-LISTA-ENCONTRADO        PIC 9(005) VALUE ZEROS.
+       01 WS-IDX-SOCIO-ENCONTRADO        PIC 9(005) VALUE ZEROS.
+       01 WS-CNPJ-PROCURA-SOCIO          PIC 9(014) VALUE ZEROS.
+       01 WS-CNPJ-ATUAL-PILHA            PIC 9(014) VALUE ZEROS.
+       01 WS-NIVEL-ATUAL-PILHA           PIC 9(002) VALUE ZEROS.
+       01 WS-CNPJ-EM-CICLO               PIC X(001) VALUE 'N'.
+       01 WS-LINHA-GRUPO                 PIC X(120) VALUE SPACES.
+       01 WS-POS-INDENTACAO              PIC 9(003) VALUE 1.
+       01 WS-TAB-CHEIA                   PIC X(001) VALUE 'N'.
+
+      *---------------------------------------------------------
+      *     RELATORIO EM FORMATO CSV
+      *---------------------------------------------------------
+       01 WS-CSV-LINHA                   PIC X(200) VALUE SPACES.
+       01 WS-CSV-NOME-EMPRESA            PIC X(059) VALUE SPACES.
+       01 WS-CSV-NOME-SOCIO              PIC X(036) VALUE SPACES.
+
       *-----------------------------------------------------------
       *HORA
       *-----------------------------------------------------------
@@ -123,8 +318,15 @@
        PROCEDURE DIVISION.
 
             PERFORM 1000-INICIALIZAR.
-            IF AS-FIM-L EQUALS 'N' AND AS-FIM-S EQUALS 'N'
-               PERFORM 2000-PROCESSAR UNTIL AS-FIM-S = 'S'
+            IF WS-ABORTAR-EXECUCAO EQUAL TO 'S'
+               CONTINUE
+            ELSE
+               IF AS-FIM-L EQUAL TO 'S' AND AS-FIM-S EQUAL TO 'S'
+                  CONTINUE
+               ELSE
+                  PERFORM 2000-PROCESSAR
+                     UNTIL AS-FIM-S = 'S' AND AS-FIM-L = 'S'
+               END-IF
             END-IF.
             PERFORM 3000-FINALIZAR.
 
@@ -150,149 +352,1072 @@
            MOVE WS-HORA(5:2)           TO WS-CABEC-REL3-HR(7:2)
            MOVE ':'                    TO WS-CABEC-REL3-HR(3:1)
 
+           PERFORM 1010-LER-PARAMETROS.
+
+      *ABRE O LOG DE AUDITORIA ANTES DE MAIS NADA, PARA PODER
+      *REGISTRAR QUALQUER ERRO DE ABERTURA DOS DEMAIS ARQUIVOS
+           OPEN EXTEND AUDITORIA.
+           IF AS-STATUS-A EQUAL TO 35
+               OPEN OUTPUT AUDITORIA
+           END-IF
+           IF AS-STATUS-A NOT EQUAL ZEROS
+               DISPLAY 'DEU ERRO NA ABERTURA DA AUDITORIA ' AS-STATUS-A
+           END-IF
+
+           PERFORM 1020-VERIFICAR-CHECKPOINT.
+
       *ABRE ARQUIVOS
 
            OPEN INPUT SOCIOS.
            IF AS-STATUS-S NOT EQUAL ZEROS
+               MOVE 'SOCIOS'           TO WS-LOG-ARQUIVO
+               MOVE 'ABERTURA'         TO WS-LOG-OPERACAO
+               MOVE AS-STATUS-S        TO WS-LOG-STATUS
+               PERFORM 7000-GRAVAR-LOG
                DISPLAY 'DEU ERRO NA ABERTURA ' AS-STATUS-S
            END-IF
 
            OPEN INPUT LISTA.
            IF AS-STATUS-L NOT EQUAL ZEROS
+               MOVE 'LISTA'            TO WS-LOG-ARQUIVO
+               MOVE 'ABERTURA'         TO WS-LOG-OPERACAO
+               MOVE AS-STATUS-L        TO WS-LOG-STATUS
+               PERFORM 7000-GRAVAR-LOG
                DISPLAY 'DEU ERRO NA ABERTURA ' AS-STATUS-L
            END-IF
 
-           OPEN OUTPUT RELATORIO.
+           IF WS-MODO-RESTART EQUAL TO 'S'
+               OPEN EXTEND RELATORIO
+               IF AS-STATUS-R EQUAL TO 35
+                   OPEN OUTPUT RELATORIO
+               END-IF
+           ELSE
+               OPEN OUTPUT RELATORIO
+           END-IF
            IF AS-STATUS-R NOT EQUAL ZEROS
+               MOVE 'RELATORIO'        TO WS-LOG-ARQUIVO
+               MOVE 'ABERTURA'         TO WS-LOG-OPERACAO
+               MOVE AS-STATUS-R        TO WS-LOG-STATUS
+               PERFORM 7000-GRAVAR-LOG
                DISPLAY 'DEU ERRO NA ABERTURA ' AS-STATUS-R
            END-IF
 
-      *MONTANDO O CABEÇALHO
+           IF WS-MODO-RESTART EQUAL TO 'S'
+               OPEN EXTEND EXCECOES
+               IF AS-STATUS-E EQUAL TO 35
+                   OPEN OUTPUT EXCECOES
+               END-IF
+           ELSE
+               OPEN OUTPUT EXCECOES
+           END-IF
+           IF AS-STATUS-E NOT EQUAL ZEROS
+               MOVE 'EXCECOES'         TO WS-LOG-ARQUIVO
+               MOVE 'ABERTURA'         TO WS-LOG-OPERACAO
+               MOVE AS-STATUS-E        TO WS-LOG-STATUS
+               PERFORM 7000-GRAVAR-LOG
+               DISPLAY 'DEU ERRO NA ABERTURA ' AS-STATUS-E
+           END-IF
+
+           IF WS-MODO-RESTART EQUAL TO 'S'
+               OPEN EXTEND CSV
+               IF AS-STATUS-C EQUAL TO 35
+                   OPEN OUTPUT CSV
+               END-IF
+           ELSE
+               OPEN OUTPUT CSV
+           END-IF
+           IF AS-STATUS-C NOT EQUAL ZEROS
+               MOVE 'CSV'              TO WS-LOG-ARQUIVO
+               MOVE 'ABERTURA'         TO WS-LOG-OPERACAO
+               MOVE AS-STATUS-C        TO WS-LOG-STATUS
+               PERFORM 7000-GRAVAR-LOG
+               DISPLAY 'DEU ERRO NA ABERTURA ' AS-STATUS-C
+           END-IF
+
+           IF WS-MODO-RESTART EQUAL TO 'N'
+               PERFORM 1040-ESCREVER-CABECALHOS
+           END-IF
+
+           IF WS-MODO-RESTART EQUAL TO 'S'
+               DISPLAY 'CHECKPOINT ENCONTRADO - REPOSICIONANDO '
+                       'ARQUIVOS'
+               PERFORM 1030-REPOSICIONAR-ARQUIVOS
+           ELSE
+               PERFORM 1100-LER-LISTA
+               PERFORM 1200-LER-SOCIOS
+           END-IF
+           .
+
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+      *     LEITURA DO ARQUIVO DE PARAMETROS
+      *---------------------------------------------------------
+       1010-LER-PARAMETROS             SECTION.
+
+           MOVE SPACES                 TO WS-CAMINHO-PARM
+           ACCEPT WS-CAMINHO-PARM FROM ENVIRONMENT 'BLM_PARM'
+           IF WS-CAMINHO-PARM EQUAL TO SPACES
+               MOVE 'PARM.TXT'         TO WS-CAMINHO-PARM
+           END-IF
+
+           OPEN INPUT PARAMETROS.
+           IF AS-STATUS-P NOT EQUAL ZEROS
+               DISPLAY 'ARQUIVO DE PARAMETROS NAO ENCONTRADO ('
+                       AS-STATUS-P ') - USANDO CAMINHOS PADRAO'
+               MOVE 'SOCIOS.txt'              TO WS-CAMINHO-SOCIOS
+               MOVE 'CNPJ.txt'                TO WS-CAMINHO-LISTA
+               MOVE 'BEATRIZPM.txt'           TO WS-CAMINHO-RELATORIO
+               MOVE 'BEATRIZPM-EXCECOES.txt'  TO WS-CAMINHO-EXCECOES
+               MOVE 'BEATRIZPM.csv'           TO WS-CAMINHO-CSV
+               MOVE 'BEATRIZPM-AUDITORIA.txt' TO WS-CAMINHO-AUDITORIA
+               MOVE 'BEATRIZPM-CKPT.txt'      TO WS-CAMINHO-CHECKPOINT
+               MOVE 'BEATRIZPM-GRUPOS.txt'    TO WS-CAMINHO-GRUPOS
+           ELSE
+               READ PARAMETROS
+               IF AS-STATUS-P EQUAL ZEROS
+                   MOVE ARQ-PARAMETRO TO WS-CAMINHO-SOCIOS
+               ELSE
+                   MOVE 'SOCIOS.txt' TO WS-CAMINHO-SOCIOS
+               END-IF
+               READ PARAMETROS
+               IF AS-STATUS-P EQUAL ZEROS
+                   MOVE ARQ-PARAMETRO TO WS-CAMINHO-LISTA
+               ELSE
+                   MOVE 'CNPJ.txt' TO WS-CAMINHO-LISTA
+               END-IF
+               READ PARAMETROS
+               IF AS-STATUS-P EQUAL ZEROS
+                   MOVE ARQ-PARAMETRO TO WS-CAMINHO-RELATORIO
+               ELSE
+                   MOVE 'BEATRIZPM.txt' TO WS-CAMINHO-RELATORIO
+               END-IF
+               READ PARAMETROS
+               IF AS-STATUS-P EQUAL ZEROS
+                   MOVE ARQ-PARAMETRO TO WS-CAMINHO-EXCECOES
+               ELSE
+                   MOVE 'BEATRIZPM-EXCECOES.txt' TO WS-CAMINHO-EXCECOES
+               END-IF
+               READ PARAMETROS
+               IF AS-STATUS-P EQUAL ZEROS
+                   MOVE ARQ-PARAMETRO TO WS-CAMINHO-CSV
+               ELSE
+                   MOVE 'BEATRIZPM.csv' TO WS-CAMINHO-CSV
+               END-IF
+               READ PARAMETROS
+               IF AS-STATUS-P EQUAL ZEROS
+                   MOVE ARQ-PARAMETRO TO WS-CAMINHO-AUDITORIA
+               ELSE
+                   MOVE 'BEATRIZPM-AUDITORIA.txt'
+                                       TO WS-CAMINHO-AUDITORIA
+               END-IF
+               READ PARAMETROS
+               IF AS-STATUS-P EQUAL ZEROS
+                   MOVE ARQ-PARAMETRO TO WS-CAMINHO-CHECKPOINT
+               ELSE
+                   MOVE 'BEATRIZPM-CKPT.txt' TO WS-CAMINHO-CHECKPOINT
+               END-IF
+               READ PARAMETROS
+               IF AS-STATUS-P EQUAL ZEROS
+                   MOVE ARQ-PARAMETRO TO WS-CAMINHO-GRUPOS
+               ELSE
+                   MOVE 'BEATRIZPM-GRUPOS.txt' TO WS-CAMINHO-GRUPOS
+               END-IF
+               CLOSE PARAMETROS
+           END-IF
+           .
+       1010-LER-PARAMETROS-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+      *     CABECALHOS DO RELATORIO E DO CSV (SO NA 1A EXECUCAO)
+      *---------------------------------------------------------
+       1040-ESCREVER-CABECALHOS        SECTION.
+
            MOVE WS-CABEC-REL1          TO ARQ-RELATORIO
            WRITE ARQ-RELATORIO.
            IF AS-STATUS-R NOT EQUAL ZEROS
-               DISPLAY 'DEU ERRO NA ESCRITA ' AS-STATUS-R
+               PERFORM 7100-LOG-ERRO-RELATORIO
            END-IF
            MOVE WS-CABEC-REL2          TO ARQ-RELATORIO
            WRITE ARQ-RELATORIO.
            IF AS-STATUS-R NOT EQUAL ZEROS
-               DISPLAY 'DEU ERRO NA ESCRITA ' AS-STATUS-R
+               PERFORM 7100-LOG-ERRO-RELATORIO
            END-IF
            MOVE WS-CABEC-REL3          TO ARQ-RELATORIO
            WRITE ARQ-RELATORIO.
            IF AS-STATUS-R NOT EQUAL ZEROS
-               DISPLAY 'DEU ERRO NA ESCRITA ' AS-STATUS-R
+               PERFORM 7100-LOG-ERRO-RELATORIO
            END-IF
            MOVE WS-CABEC-REL1          TO ARQ-RELATORIO
            WRITE ARQ-RELATORIO.
            IF AS-STATUS-R NOT EQUAL ZEROS
-               DISPLAY 'DEU ERRO NA ESCRITA ' AS-STATUS-R
+               PERFORM 7100-LOG-ERRO-RELATORIO
            END-IF
            MOVE LINDET01-REL           TO ARQ-RELATORIO
            WRITE ARQ-RELATORIO.
            IF AS-STATUS-R NOT EQUAL ZEROS
-               DISPLAY 'DEU ERRO NA ESCRITA ' AS-STATUS-R
+               PERFORM 7100-LOG-ERRO-RELATORIO
            END-IF
            MOVE LINDET02-REL           TO ARQ-RELATORIO
            WRITE ARQ-RELATORIO.
            IF AS-STATUS-R NOT EQUAL ZEROS
-               DISPLAY 'DEU ERRO NA ESCRITA ' AS-STATUS-R
+               PERFORM 7100-LOG-ERRO-RELATORIO
+           END-IF
+
+           MOVE SPACES                 TO WS-CSV-LINHA
+           STRING 'CNPJ_EMPRESA,NOME_EMPRESA,SITUACAO,ATIVO,'
+                  DELIMITED BY SIZE
+                  'DATA_ABERTURA,CNPJ_SOCIO,NOME_SOCIO,STATUS_SOCIO'
+                  DELIMITED BY SIZE
+                  INTO WS-CSV-LINHA
+           END-STRING
+           MOVE WS-CSV-LINHA           TO ARQ-CSV
+           WRITE ARQ-CSV.
+           IF AS-STATUS-C NOT EQUAL ZEROS
+               PERFORM 7100-LOG-ERRO-CSV
            END-IF
+           .
+       1040-ESCREVER-CABECALHOS-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+      *     CONFERE SE EXISTE CHECKPOINT DE UMA EXECUCAO ANTERIOR
+      *---------------------------------------------------------
+       1020-VERIFICAR-CHECKPOINT       SECTION.
 
+           MOVE 'N'                    TO WS-MODO-RESTART
+
+           OPEN INPUT CHECKPOINT.
+           IF AS-STATUS-K EQUAL ZEROS
+               READ CHECKPOINT
+               IF AS-STATUS-K EQUAL ZEROS
+                   AND NOT CKPT-CONCLUIDO
+                   MOVE 'S'                   TO WS-MODO-RESTART
+                   MOVE CKPT-QT-SOCIOS-LIDOS
+                                       TO WS-QT-SOCIOS-LIDOS
+                   MOVE CKPT-QT-LISTA-LIDOS
+                                       TO WS-QT-LISTA-LIDOS
+                   MOVE CKPT-QT-EMPRESAS            TO WS-CONT-EMPRESAS
+                   MOVE CKPT-QT-SOCIOS              TO WS-CONT-SOCIOS
+                   MOVE CKPT-QT-EMPRESAS-SEM-SOCIO
+                                      TO WS-CONT-EMPRESAS-SEM-SOCIO
+                   MOVE CKPT-QT-SOCIOS-SEM-EMPRESA
+                                      TO WS-CONT-SOCIOS-SEM-EMPRESA
+                   MOVE CKPT-AS-PRI-S               TO AS-PRI-S
+                   MOVE CKPT-TOTAIS-GRAVADOS
+                                      TO WS-TOTAIS-GRAVADOS
+                   MOVE CKPT-AS-FIM-S                TO AS-FIM-S
+                   MOVE CKPT-AS-FIM-L                TO AS-FIM-L
+               END-IF
+               CLOSE CHECKPOINT
+           END-IF
+           .
+       1020-VERIFICAR-CHECKPOINT-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+      *     REPOSICIONA SOCIOS/LISTA NO PONTO DO ULTIMO CHECKPOINT
+      *     (PULA OS REGISTROS JA PROCESSADOS NA EXECUCAO ANTERIOR)
+      *---------------------------------------------------------
+       1030-REPOSICIONAR-ARQUIVOS      SECTION.
+
+           MOVE WS-QT-SOCIOS-LIDOS     TO WS-CONT-REPOSICAO
+           MOVE ZEROS                  TO WS-QT-SOCIOS-LIDOS
+           PERFORM 1200-LER-SOCIOS WS-CONT-REPOSICAO TIMES
+
+           MOVE WS-QT-LISTA-LIDOS      TO WS-CONT-REPOSICAO
+           MOVE ZEROS                  TO WS-QT-LISTA-LIDOS
+           PERFORM 1100-LER-LISTA WS-CONT-REPOSICAO TIMES
+           .
+       1030-REPOSICIONAR-ARQUIVOS-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+      *     LEITURA DE LISTA, COM VALIDACAO DE SEQUENCIA
+      *---------------------------------------------------------
+       1100-LER-LISTA                  SECTION.
 
            READ LISTA.
-           IF AS-STATUS-L NOT EQUAL ZEROS
-               DISPLAY 'ARQUIVO VAZIO '
+           IF AS-STATUS-L EQUAL ZEROS
+               IF ARQ-L-CNPJ < WS-ULTIMO-CNPJ-L
+                   PERFORM 9000-ABORTAR-SEQUENCIA-LISTA
+               ELSE
+                   MOVE ARQ-L-CNPJ     TO WS-ULTIMO-CNPJ-L
+                   ADD 1               TO WS-QT-LISTA-LIDOS
+               END-IF
+           ELSE
+               IF AS-STATUS-L NOT EQUAL 10
+                   MOVE 'LISTA'        TO WS-LOG-ARQUIVO
+                   MOVE 'LEITURA'      TO WS-LOG-OPERACAO
+                   MOVE AS-STATUS-L    TO WS-LOG-STATUS
+                   PERFORM 7000-GRAVAR-LOG
+               END-IF
                MOVE 'S'                TO AS-FIM-L
            END-IF
            .
+       1100-LER-LISTA-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+      *     LEITURA DE SOCIOS, COM VALIDACAO DE SEQUENCIA
+      *---------------------------------------------------------
+       1200-LER-SOCIOS                 SECTION.
 
            READ SOCIOS.
-           IF AS-STATUS-S NOT EQUAL ZEROS
-               DISPLAY 'ARQUIVO VAZIO '
+           IF AS-STATUS-S EQUAL ZEROS
+               IF ARQ-S-CNPJ < WS-ULTIMO-CNPJ-S
+                   PERFORM 9100-ABORTAR-SEQUENCIA-SOCIOS
+               ELSE
+                   MOVE ARQ-S-CNPJ     TO WS-ULTIMO-CNPJ-S
+                   ADD 1               TO WS-QT-SOCIOS-LIDOS
+               END-IF
+           ELSE
+               IF AS-STATUS-S NOT EQUAL 10
+                   MOVE 'SOCIOS'       TO WS-LOG-ARQUIVO
+                   MOVE 'LEITURA'      TO WS-LOG-OPERACAO
+                   MOVE AS-STATUS-S    TO WS-LOG-STATUS
+                   PERFORM 7000-GRAVAR-LOG
+               END-IF
                MOVE 'S'                TO AS-FIM-S
            END-IF
            .
-
-       1000-INICIALIZAR-EXIT.
+       1200-LER-SOCIOS-EXIT.
            EXIT.
+
       *---------------------------------------------------------
       *     PROCESSAMENTO
       *---------------------------------------------------------
        2000-PROCESSAR                  SECTION.
 
            EVALUATE TRUE
-               WHEN ARQ-L-CNPJ EQUALS ARQ-S-CNPJ
-      *ESSA CONDICAO VE SE PRECISA IMPRIMIR A EMPRESA (SE FOR O SEGUNDO SOCIO NAO IMPRIME)
-                   IF AS-PRI-S EQUALS 'S'
-                       MOVE 'N'                    TO AS-PRI-S
-                       MOVE ARQ-L-CNPJ             TO LINDET03-REL-CNPJ
-                       MOVE ARQ-L-NOME             TO LINDET03-REL-NOME
-
-                   MOVE LINDET03-REL           TO ARQ-RELATORIO
-                   WRITE ARQ-RELATORIO
-                   IF AS-STATUS-R NOT EQUAL ZEROS
-                       DISPLAY 'DEU ERRO NA ESCRITA ' AS-STATUS-R
-                   END-IF
-                   END-IF
+               WHEN WS-ABORTAR-EXECUCAO EQUAL TO 'S'
+                   MOVE 'S'                TO AS-FIM-S
+                   MOVE 'S'                TO AS-FIM-L
+               WHEN AS-FIM-L EQUAL TO 'S'
+                   PERFORM 2100-SOCIO-SEM-EMPRESA
+               WHEN AS-FIM-S EQUAL TO 'S'
+                   PERFORM 2200-EMPRESA-SEM-SOCIO
+               WHEN ARQ-L-CNPJ EQUAL TO ARQ-S-CNPJ
+                   PERFORM 2300-EMPRESA-COM-SOCIO
+               WHEN ARQ-L-CNPJ > ARQ-S-CNPJ
+                   PERFORM 2100-SOCIO-SEM-EMPRESA
+               WHEN ARQ-L-CNPJ < ARQ-S-CNPJ
+                   PERFORM 2200-EMPRESA-SEM-SOCIO
+           END-EVALUATE
+           .
+       2000-PROCESSAR-EXIT.
+           EXIT.
 
-                   MOVE ARQ-S-CNPJ-SOCIO       TO LINDET04-REL-CNPJ
-                   MOVE ARQ-S-NOME             TO LINDET04-REL-NOME
+      *---------------------------------------------------------
+      *     SOCIO CUJO CNPJ DA EMPRESA NAO APARECE EM LISTA
+      *---------------------------------------------------------
+       2100-SOCIO-SEM-EMPRESA          SECTION.
 
-                   MOVE LINDET04-REL           TO ARQ-RELATORIO
-                   WRITE ARQ-RELATORIO
-                   IF AS-STATUS-R NOT EQUAL ZEROS
-                       DISPLAY 'DEU ERRO NA ESCRITA ' AS-STATUS-R
-                   END-IF
+           MOVE SPACES                 TO ARQ-EXCECOES
+           MOVE ARQ-S-CNPJ             TO EXC-CNPJ
+           MOVE 'SOCIO SEM EMPRESA'    TO EXC-TIPO
+           MOVE ARQ-S-NOME             TO EXC-NOME
+           WRITE ARQ-EXCECOES.
+           IF AS-STATUS-E NOT EQUAL ZEROS
+               PERFORM 7100-LOG-ERRO-EXCECOES
+           END-IF
+           ADD 1 TO WS-CONT-SOCIOS-SEM-EMPRESA
 
-                   READ SOCIOS
-                   IF AS-STATUS-S NOT EQUAL ZEROS
-                       MOVE 'S'                TO AS-FIM-S
-                   END-IF
+           PERFORM 1200-LER-SOCIOS
+           PERFORM 2900-VERIFICAR-CHECKPOINT
+           .
+       2100-SOCIO-SEM-EMPRESA-EXIT.
+           EXIT.
 
-               WHEN ARQ-L-CNPJ > ARQ-S-CNPJ
-                   IF AS-PRI-S EQUALS 'N'
-                       MOVE 'S'                        TO AS-PRI-S
-                   END-IF
-                   READ SOCIOS
-                   IF AS-STATUS-S NOT EQUAL ZEROS
-                       MOVE 'S'                TO AS-FIM-S
-                   END-IF
-               WHEN ARQ-L-CNPJ < ARQ-S-CNPJ
-                   IF AS-PRI-S EQUALS 'N'
-                       MOVE 'S'                        TO AS-PRI-S
-                   END-IF
-                   READ LISTA
-                   IF AS-STATUS-S NOT EQUAL ZEROS
-                       MOVE 'S'                TO AS-FIM-S
-                   END-IF
+      *---------------------------------------------------------
+      *     EMPRESA DE LISTA SEM NENHUM SOCIO EM SOCIOS
+      *---------------------------------------------------------
+       2200-EMPRESA-SEM-SOCIO          SECTION.
 
-           END-EVALUATE
+      *AS-PRI-S = 'N' SIGNIFICA QUE A EMPRESA CORRENTE JA TEVE SEU
+      *CABECALHO IMPRESSO POR 2300-EMPRESA-COM-SOCIO (OS SOCIOS DELA
+      *JA FORAM GRAVADOS) E SO ESTAMOS AVANCANDO O ARQUIVO LISTA - NAO
+      *E UMA EMPRESA SEM SOCIO DE VERDADE, ENTAO NAO GRAVA EXCECAO NEM
+      *CONTA DUAS VEZES A MESMA EMPRESA
+           IF AS-PRI-S EQUAL TO 'S'
+               MOVE SPACES                 TO ARQ-EXCECOES
+               MOVE ARQ-L-CNPJ             TO EXC-CNPJ
+               MOVE 'EMPRESA SEM SOCIO'    TO EXC-TIPO
+               MOVE ARQ-L-NOME             TO EXC-NOME
+               WRITE ARQ-EXCECOES
+               IF AS-STATUS-E NOT EQUAL ZEROS
+                   PERFORM 7100-LOG-ERRO-EXCECOES
+               END-IF
 
+               ADD 1 TO WS-CONT-EMPRESAS
+               ADD 1 TO WS-CONT-EMPRESAS-SEM-SOCIO
+           ELSE
+               MOVE 'S'                TO AS-PRI-S
+           END-IF
+
+           PERFORM 1100-LER-LISTA
+           PERFORM 2900-VERIFICAR-CHECKPOINT
            .
-       2000-PROCESSAR-EXIT.
+       2200-EMPRESA-SEM-SOCIO-EXIT.
            EXIT.
 
+      *---------------------------------------------------------
+      *     EMPRESA E SOCIO COM O MESMO CNPJ (CASO PRINCIPAL)
+      *---------------------------------------------------------
+       2300-EMPRESA-COM-SOCIO          SECTION.
 
-       3000-FINALIZAR                  SECTION.
+      *ESSA CONDICAO VE SE PRECISA IMPRIMIR A EMPRESA (SE FOR O
+      *SEGUNDO SOCIO NAO IMPRIME)
+           IF AS-PRI-S EQUAL TO 'S'
+               MOVE 'N'                    TO AS-PRI-S
+               MOVE ARQ-L-CNPJ             TO LINDET03-REL-CNPJ
+               MOVE ARQ-L-SIT              TO LINDET03-REL-SIT
+               MOVE ARQ-L-ATIVO            TO LINDET03-REL-ATIVO
+               MOVE ARQ-L-DATA-ABERT       TO LINDET03-REL-DATA-ABERT
+               MOVE ARQ-L-NOME             TO LINDET03-REL-NOME
 
-      *fechando
-           CLOSE SOCIOS
+               MOVE LINDET03-REL           TO ARQ-RELATORIO
+               WRITE ARQ-RELATORIO
+               IF AS-STATUS-R NOT EQUAL ZEROS
+                   PERFORM 7100-LOG-ERRO-RELATORIO
+               END-IF
+
+               MOVE ARQ-L-NOME             TO WS-CSV-NOME-EMPRESA
+               INSPECT WS-CSV-NOME-EMPRESA REPLACING ALL ',' BY SPACE
+
+               MOVE SPACES             TO WS-CSV-LINHA
+               STRING ARQ-L-CNPJ  DELIMITED BY SIZE
+                      ','          DELIMITED BY SIZE
+                      WS-CSV-NOME-EMPRESA DELIMITED BY SIZE
+                      ','          DELIMITED BY SIZE
+                      ARQ-L-SIT    DELIMITED BY SIZE
+                      ','          DELIMITED BY SIZE
+                      ARQ-L-ATIVO  DELIMITED BY SIZE
+                      ','          DELIMITED BY SIZE
+                      ARQ-L-DATA-ABERT DELIMITED BY SIZE
+                      ',,,'        DELIMITED BY SIZE
+                      INTO WS-CSV-LINHA
+               END-STRING
+               MOVE WS-CSV-LINHA           TO ARQ-CSV
+               WRITE ARQ-CSV
+               IF AS-STATUS-C NOT EQUAL ZEROS
+                   PERFORM 7100-LOG-ERRO-CSV
+               END-IF
+
+               ADD 1 TO WS-CONT-EMPRESAS
+           END-IF
+
+           MOVE ARQ-S-CNPJ-SOCIO       TO LINDET04-REL-CNPJ
+           MOVE ARQ-S-STATUS           TO LINDET04-REL-STATUS
+           MOVE ARQ-S-NOME             TO LINDET04-REL-NOME
+
+           MOVE LINDET04-REL           TO ARQ-RELATORIO
+           WRITE ARQ-RELATORIO
+           IF AS-STATUS-R NOT EQUAL ZEROS
+               PERFORM 7100-LOG-ERRO-RELATORIO
+           END-IF
+
+           MOVE ARQ-L-NOME             TO WS-CSV-NOME-EMPRESA
+           INSPECT WS-CSV-NOME-EMPRESA REPLACING ALL ',' BY SPACE
+           MOVE ARQ-S-NOME             TO WS-CSV-NOME-SOCIO
+           INSPECT WS-CSV-NOME-SOCIO   REPLACING ALL ',' BY SPACE
+
+           MOVE SPACES                 TO WS-CSV-LINHA
+           STRING ARQ-L-CNPJ        DELIMITED BY SIZE
+                  ','                DELIMITED BY SIZE
+                  WS-CSV-NOME-EMPRESA DELIMITED BY SIZE
+                  ',,,,'             DELIMITED BY SIZE
+                  ARQ-S-CNPJ-SOCIO   DELIMITED BY SIZE
+                  ','                DELIMITED BY SIZE
+                  WS-CSV-NOME-SOCIO  DELIMITED BY SIZE
+                  ','                DELIMITED BY SIZE
+                  ARQ-S-STATUS       DELIMITED BY SIZE
+                  INTO WS-CSV-LINHA
+           END-STRING
+           MOVE WS-CSV-LINHA           TO ARQ-CSV
+           WRITE ARQ-CSV
+           IF AS-STATUS-C NOT EQUAL ZEROS
+               PERFORM 7100-LOG-ERRO-CSV
+           END-IF
+           ADD 1 TO WS-CONT-SOCIOS
+
+           PERFORM 1200-LER-SOCIOS
+           PERFORM 2900-VERIFICAR-CHECKPOINT
+           .
+       2300-EMPRESA-COM-SOCIO-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+      *     CHECKPOINT
+      *---------------------------------------------------------
+      *GRAVA O CHECKPOINT A CADA REGISTRO DE SAIDA ESCRITO (E NAO A
+      *CADA N EMPRESAS) PARA QUE O PONTO DE REPOSICIONAMENTO GRAVADO
+      *NUNCA FIQUE ADIANTADO EM RELACAO AO QUE JA FOI GRAVADO EM
+      *RELATORIO/EXCECOES/CSV - DO CONTRARIO, UM REINICIO REPETIRIA
+      *REGISTROS JA GRAVADOS NESSES ARQUIVOS (QUE SAO ABERTOS EM MODO
+      *EXTEND E NUNCA TRUNCADOS NO REINICIO).
+       2900-VERIFICAR-CHECKPOINT       SECTION.
+
+           PERFORM 2950-GRAVAR-CHECKPOINT
+           .
+       2900-VERIFICAR-CHECKPOINT-EXIT.
+           EXIT.
+
+       2950-GRAVAR-CHECKPOINT          SECTION.
+
+           MOVE WS-QT-SOCIOS-LIDOS             TO CKPT-QT-SOCIOS-LIDOS
+           MOVE WS-QT-LISTA-LIDOS              TO CKPT-QT-LISTA-LIDOS
+           MOVE WS-CONT-EMPRESAS               TO CKPT-QT-EMPRESAS
+           MOVE WS-CONT-SOCIOS                 TO CKPT-QT-SOCIOS
+           MOVE WS-CONT-EMPRESAS-SEM-SOCIO
+                                TO CKPT-QT-EMPRESAS-SEM-SOCIO
+           MOVE WS-CONT-SOCIOS-SEM-EMPRESA
+                                TO CKPT-QT-SOCIOS-SEM-EMPRESA
+           MOVE AS-PRI-S                       TO CKPT-AS-PRI-S
+           MOVE WS-TOTAIS-GRAVADOS              TO CKPT-TOTAIS-GRAVADOS
+           MOVE AS-FIM-S                        TO CKPT-AS-FIM-S
+           MOVE AS-FIM-L                        TO CKPT-AS-FIM-L
+
+           OPEN OUTPUT CHECKPOINT.
+           IF AS-STATUS-K NOT EQUAL ZEROS
+               MOVE 'CKPT'             TO WS-LOG-ARQUIVO
+               MOVE 'ABERTURA'         TO WS-LOG-OPERACAO
+               MOVE AS-STATUS-K        TO WS-LOG-STATUS
+               PERFORM 7000-GRAVAR-LOG
+           ELSE
+               WRITE ARQ-CHECKPOINT
+               IF AS-STATUS-K NOT EQUAL ZEROS
+                   MOVE 'CKPT'         TO WS-LOG-ARQUIVO
+                   MOVE 'ESCRITA'      TO WS-LOG-OPERACAO
+                   MOVE AS-STATUS-K    TO WS-LOG-STATUS
+                   PERFORM 7000-GRAVAR-LOG
+               END-IF
+               CLOSE CHECKPOINT
+           END-IF
+           .
+       2950-GRAVAR-CHECKPOINT-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+      *     TOTALIZADORES NO FINAL DO RELATORIO
+      *---------------------------------------------------------
+       2990-ESCREVER-TOTAIS            SECTION.
+
+           MOVE WS-CABEC-REL1          TO ARQ-RELATORIO
+           WRITE ARQ-RELATORIO.
+           IF AS-STATUS-R NOT EQUAL ZEROS
+               PERFORM 7100-LOG-ERRO-RELATORIO
+           END-IF
+
+           MOVE 'EMPRESAS PROCESSADAS:'        TO LINTOT-REL-DESC
+           MOVE WS-CONT-EMPRESAS               TO LINTOT-REL-VALOR
+           MOVE LINTOT-REL                     TO ARQ-RELATORIO
+           WRITE ARQ-RELATORIO.
+           IF AS-STATUS-R NOT EQUAL ZEROS
+               PERFORM 7100-LOG-ERRO-RELATORIO
+           END-IF
+
+           MOVE 'SOCIOS GRAVADOS:'             TO LINTOT-REL-DESC
+           MOVE WS-CONT-SOCIOS                 TO LINTOT-REL-VALOR
+           MOVE LINTOT-REL                     TO ARQ-RELATORIO
+           WRITE ARQ-RELATORIO.
+           IF AS-STATUS-R NOT EQUAL ZEROS
+               PERFORM 7100-LOG-ERRO-RELATORIO
+           END-IF
+
+           MOVE 'EMPRESAS SEM SOCIO:'          TO LINTOT-REL-DESC
+           MOVE WS-CONT-EMPRESAS-SEM-SOCIO     TO LINTOT-REL-VALOR
+           MOVE LINTOT-REL                     TO ARQ-RELATORIO
+           WRITE ARQ-RELATORIO.
+           IF AS-STATUS-R NOT EQUAL ZEROS
+               PERFORM 7100-LOG-ERRO-RELATORIO
+           END-IF
+
+           MOVE 'SOCIOS SEM EMPRESA (VER EXCECOES):' TO LINTOT-REL-DESC
+           MOVE WS-CONT-SOCIOS-SEM-EMPRESA     TO LINTOT-REL-VALOR
+           MOVE LINTOT-REL                     TO ARQ-RELATORIO
+           WRITE ARQ-RELATORIO.
+           IF AS-STATUS-R NOT EQUAL ZEROS
+               PERFORM 7100-LOG-ERRO-RELATORIO
+           END-IF
+
+           MOVE WS-CABEC-REL1          TO ARQ-RELATORIO
+           WRITE ARQ-RELATORIO.
+           IF AS-STATUS-R NOT EQUAL ZEROS
+               PERFORM 7100-LOG-ERRO-RELATORIO
+           END-IF
+           .
+       2990-ESCREVER-TOTAIS-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+      *     RELATORIO DE GRUPO SOCIETARIO / CADEIA DE SOCIOS
+      *---------------------------------------------------------
+       4000-GRUPOS-SOCIETARIOS         SECTION.
+
+           CLOSE SOCIOS.
+           CLOSE LISTA.
+
+           OPEN INPUT SOCIOS.
            IF AS-STATUS-S NOT EQUAL ZEROS
-               DISPLAY 'DEU ERRO NO FECHAR ' AS-STATUS-S
+               MOVE 'SOCIOS'           TO WS-LOG-ARQUIVO
+               MOVE 'ABERTURA'         TO WS-LOG-OPERACAO
+               MOVE AS-STATUS-S        TO WS-LOG-STATUS
+               PERFORM 7000-GRAVAR-LOG
+           END-IF
+           OPEN INPUT LISTA.
+           IF AS-STATUS-L NOT EQUAL ZEROS
+               MOVE 'LISTA'            TO WS-LOG-ARQUIVO
+               MOVE 'ABERTURA'         TO WS-LOG-OPERACAO
+               MOVE AS-STATUS-L        TO WS-LOG-STATUS
+               PERFORM 7000-GRAVAR-LOG
+           END-IF
+
+           MOVE 'N'                    TO AS-FIM-L
+           MOVE 'N'                    TO AS-FIM-S
+           MOVE 'N'                    TO WS-TAB-CHEIA
+
+           PERFORM 4060-LER-LISTA-TAB.
+           PERFORM 4055-CARREGAR-LISTA-TAB UNTIL AS-FIM-L EQUAL TO 'S'.
+
+           PERFORM 4070-LER-SOCIOS-TAB.
+           PERFORM 4065-CARREGAR-SOCIOS-TAB
+               UNTIL AS-FIM-S EQUAL TO 'S'.
+
+           OPEN OUTPUT GRUPOS.
+           IF AS-STATUS-G NOT EQUAL ZEROS
+               MOVE 'GRUPOS'           TO WS-LOG-ARQUIVO
+               MOVE 'ABERTURA'         TO WS-LOG-OPERACAO
+               MOVE AS-STATUS-G        TO WS-LOG-STATUS
+               PERFORM 7000-GRAVAR-LOG
+           ELSE
+               STRING 'GRUPOS SOCIETARIOS - CADEIA DE PARTICIPACAO'
+                      DELIMITED BY SIZE
+                      INTO WS-LINHA-GRUPO
+               END-STRING
+               MOVE WS-LINHA-GRUPO     TO ARQ-GRUPOS
+               WRITE ARQ-GRUPOS
+               MOVE SPACES             TO WS-LINHA-GRUPO
+
+               MOVE ZEROS              TO WS-IDX-LISTA-ATUAL
+               PERFORM 4085-PROCESSAR-EMPRESA-RAIZ
+                   UNTIL WS-IDX-LISTA-ATUAL >= WS-QT-TAB-LISTA
+
+               CLOSE GRUPOS
+           END-IF
+
+           CLOSE SOCIOS.
+           CLOSE LISTA.
+           .
+       4000-GRUPOS-SOCIETARIOS-EXIT.
+           EXIT.
+
+       4055-CARREGAR-LISTA-TAB         SECTION.
+
+           IF WS-QT-TAB-LISTA < WS-MAX-LISTA
+               ADD 1                   TO WS-QT-TAB-LISTA
+               MOVE ARQ-L-CNPJ         TO WS-TL-CNPJ(WS-QT-TAB-LISTA)
+               MOVE ARQ-L-NOME         TO WS-TL-NOME(WS-QT-TAB-LISTA)
+               MOVE ARQ-L-SIT          TO WS-TL-SIT(WS-QT-TAB-LISTA)
+               MOVE ARQ-L-ATIVO        TO WS-TL-ATIVO(WS-QT-TAB-LISTA)
+               MOVE ARQ-L-DATA-ABERT   TO WS-TL-DATA(WS-QT-TAB-LISTA)
+           ELSE
+               IF WS-TAB-CHEIA EQUAL TO 'N'
+                   MOVE 'S'            TO WS-TAB-CHEIA
+                   DISPLAY 'AVISO: TABELA DE EMPRESAS CHEIA - GRUPO '
+                           'SOCIETARIO PODE ESTAR INCOMPLETO'
+               END-IF
            END-IF
+           PERFORM 4060-LER-LISTA-TAB
+           .
+       4055-CARREGAR-LISTA-TAB-EXIT.
+           EXIT.
+
+       4060-LER-LISTA-TAB              SECTION.
 
-           CLOSE LISTA
+           READ LISTA.
            IF AS-STATUS-L NOT EQUAL ZEROS
-               DISPLAY 'DEU ERRO NO FECHAR ' AS-STATUS-L
+               MOVE 'S'                TO AS-FIM-L
+           END-IF
+           .
+       4060-LER-LISTA-TAB-EXIT.
+           EXIT.
+
+       4065-CARREGAR-SOCIOS-TAB        SECTION.
+
+           IF WS-QT-TAB-SOCIOS < WS-MAX-SOCIOS
+               ADD 1                   TO WS-QT-TAB-SOCIOS
+               MOVE ARQ-S-CNPJ         TO WS-TS-CNPJ(WS-QT-TAB-SOCIOS)
+               MOVE ARQ-S-CNPJ-SOCIO
+                               TO WS-TS-CNPJ-SOCIO(WS-QT-TAB-SOCIOS)
+               MOVE ARQ-S-NOME         TO WS-TS-NOME(WS-QT-TAB-SOCIOS)
+               MOVE ARQ-S-STATUS
+                               TO WS-TS-STATUS(WS-QT-TAB-SOCIOS)
+           ELSE
+               IF WS-TAB-CHEIA EQUAL TO 'N'
+                   MOVE 'S'            TO WS-TAB-CHEIA
+                   DISPLAY 'AVISO: TABELA DE SOCIOS CHEIA - GRUPO '
+                           'SOCIETARIO PODE ESTAR INCOMPLETO'
+               END-IF
+           END-IF
+           PERFORM 4070-LER-SOCIOS-TAB
+           .
+       4065-CARREGAR-SOCIOS-TAB-EXIT.
+           EXIT.
+
+       4070-LER-SOCIOS-TAB              SECTION.
+
+           READ SOCIOS.
+           IF AS-STATUS-S NOT EQUAL ZEROS
+               MOVE 'S'                TO AS-FIM-S
+           END-IF
+           .
+       4070-LER-SOCIOS-TAB-EXIT.
+           EXIT.
+
+       4085-PROCESSAR-EMPRESA-RAIZ      SECTION.
+
+           ADD 1                        TO WS-IDX-LISTA-ATUAL
+           MOVE 1                       TO WS-TOPO-PILHA
+           MOVE WS-TL-CNPJ(WS-IDX-LISTA-ATUAL)
+                                         TO WS-PILHA-CNPJ(1)
+           MOVE 1                       TO WS-PILHA-NIVEL(1)
+
+           MOVE WS-TL-CNPJ(WS-IDX-LISTA-ATUAL)
+                                         TO WS-CNPJ-PROCURA-SOCIO
+           MOVE ZEROS                   TO WS-IDX-SOCIO-ENCONTRADO
+           PERFORM 4097-LOCALIZAR-PRIMEIRO-SOCIO
+               VARYING WS-IDX-BUSCA FROM 1 BY 1
+               UNTIL WS-IDX-BUSCA > WS-QT-TAB-SOCIOS
+                  OR WS-IDX-SOCIO-ENCONTRADO NOT EQUAL TO ZEROS
+           IF WS-IDX-SOCIO-ENCONTRADO NOT EQUAL TO ZEROS
+               MOVE WS-IDX-SOCIO-ENCONTRADO TO WS-PILHA-PROX-IDX(1)
+           ELSE
+               COMPUTE WS-PILHA-PROX-IDX(1) = WS-QT-TAB-SOCIOS + 1
+           END-IF
+
+           MOVE SPACES                  TO WS-LINHA-GRUPO
+           STRING WS-TL-CNPJ(WS-IDX-LISTA-ATUAL) DELIMITED BY SIZE
+                  ' - '                 DELIMITED BY SIZE
+                  WS-TL-NOME(WS-IDX-LISTA-ATUAL) DELIMITED BY SIZE
+                  INTO WS-LINHA-GRUPO
+           END-STRING
+           MOVE WS-LINHA-GRUPO          TO ARQ-GRUPOS
+           WRITE ARQ-GRUPOS.
+           IF AS-STATUS-G NOT EQUAL ZEROS
+               MOVE 'GRUPOS'            TO WS-LOG-ARQUIVO
+               MOVE 'ESCRITA'           TO WS-LOG-OPERACAO
+               MOVE AS-STATUS-G         TO WS-LOG-STATUS
+               PERFORM 7000-GRAVAR-LOG
+           END-IF
+
+           PERFORM 4090-EMPILHAR-SOCIOS
+               UNTIL WS-TOPO-PILHA EQUAL TO ZEROS
+           .
+       4085-PROCESSAR-EMPRESA-RAIZ-EXIT.
+           EXIT.
+
+       4090-EMPILHAR-SOCIOS             SECTION.
+
+           MOVE WS-PILHA-CNPJ(WS-TOPO-PILHA)  TO WS-CNPJ-ATUAL-PILHA
+           MOVE WS-PILHA-NIVEL(WS-TOPO-PILHA) TO WS-NIVEL-ATUAL-PILHA
+           MOVE WS-PILHA-PROX-IDX(WS-TOPO-PILHA)
+                                               TO WS-IDX-SOCIO-ATUAL
+
+           IF WS-IDX-SOCIO-ATUAL > WS-QT-TAB-SOCIOS
+               SUBTRACT 1 FROM WS-TOPO-PILHA
+           ELSE
+               IF WS-TS-CNPJ(WS-IDX-SOCIO-ATUAL) NOT EQUAL TO
+                                                   WS-CNPJ-ATUAL-PILHA
+                   SUBTRACT 1 FROM WS-TOPO-PILHA
+               ELSE
+                   ADD 1 TO WS-PILHA-PROX-IDX(WS-TOPO-PILHA)
+                   PERFORM 4095-GRAVAR-LINHA-GRUPO
+
+                   MOVE ZEROS          TO WS-IDX-LISTA-ENCONTRADO
+                   PERFORM 4098-COMPARAR-LISTA
+                       VARYING WS-IDX-BUSCA FROM 1 BY 1
+                       UNTIL WS-IDX-BUSCA > WS-QT-TAB-LISTA
+                          OR WS-IDX-LISTA-ENCONTRADO NOT EQUAL TO ZEROS
+
+                   IF WS-IDX-LISTA-ENCONTRADO NOT EQUAL TO ZEROS
+                      AND WS-NIVEL-ATUAL-PILHA < WS-MAX-NIVEL
+                      AND WS-TOPO-PILHA < WS-MAX-PILHA
+                       MOVE 'N'         TO WS-CNPJ-EM-CICLO
+                       PERFORM 4099-COMPARAR-PILHA
+                           VARYING WS-IDX-CICLO FROM 1 BY 1
+                           UNTIL WS-IDX-CICLO > WS-TOPO-PILHA
+                              OR WS-CNPJ-EM-CICLO EQUAL TO 'S'
+                       IF WS-CNPJ-EM-CICLO EQUAL TO 'N'
+                           ADD 1 TO WS-TOPO-PILHA
+                           MOVE WS-TS-CNPJ-SOCIO(WS-IDX-SOCIO-ATUAL)
+                                TO WS-PILHA-CNPJ(WS-TOPO-PILHA)
+                           COMPUTE WS-PILHA-NIVEL(WS-TOPO-PILHA) =
+                                   WS-NIVEL-ATUAL-PILHA + 1
+
+                           MOVE WS-TS-CNPJ-SOCIO(WS-IDX-SOCIO-ATUAL)
+                                TO WS-CNPJ-PROCURA-SOCIO
+                           MOVE ZEROS  TO WS-IDX-SOCIO-ENCONTRADO
+                           PERFORM 4097-LOCALIZAR-PRIMEIRO-SOCIO
+                               VARYING WS-IDX-BUSCA FROM 1 BY 1
+                               UNTIL WS-IDX-BUSCA > WS-QT-TAB-SOCIOS
+                                  OR WS-IDX-SOCIO-ENCONTRADO
+                                     NOT EQUAL TO ZEROS
+                           IF WS-IDX-SOCIO-ENCONTRADO
+                              NOT EQUAL TO ZEROS
+                               MOVE WS-IDX-SOCIO-ENCONTRADO
+                                    TO WS-PILHA-PROX-IDX(WS-TOPO-PILHA)
+                           ELSE
+                               COMPUTE
+                                  WS-PILHA-PROX-IDX(WS-TOPO-PILHA) =
+                                  WS-QT-TAB-SOCIOS + 1
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+           .
+       4090-EMPILHAR-SOCIOS-EXIT.
+           EXIT.
+
+       4095-GRAVAR-LINHA-GRUPO          SECTION.
+
+           MOVE SPACES                  TO WS-LINHA-GRUPO
+           COMPUTE WS-POS-INDENTACAO = (WS-NIVEL-ATUAL-PILHA * 3) + 1
+           STRING WS-TS-CNPJ-SOCIO(WS-IDX-SOCIO-ATUAL)
+                  DELIMITED BY SIZE
+                  ' - '                  DELIMITED BY SIZE
+                  WS-TS-NOME(WS-IDX-SOCIO-ATUAL) DELIMITED BY SIZE
+                  INTO WS-LINHA-GRUPO(WS-POS-INDENTACAO:)
+           END-STRING
+           MOVE WS-LINHA-GRUPO           TO ARQ-GRUPOS
+           WRITE ARQ-GRUPOS.
+           IF AS-STATUS-G NOT EQUAL ZEROS
+               MOVE 'GRUPOS'             TO WS-LOG-ARQUIVO
+               MOVE 'ESCRITA'            TO WS-LOG-OPERACAO
+               MOVE AS-STATUS-G          TO WS-LOG-STATUS
+               PERFORM 7000-GRAVAR-LOG
+           END-IF
+           .
+       4095-GRAVAR-LINHA-GRUPO-EXIT.
+           EXIT.
+
+       4097-LOCALIZAR-PRIMEIRO-SOCIO     SECTION.
+
+           IF WS-TS-CNPJ(WS-IDX-BUSCA) EQUAL TO WS-CNPJ-PROCURA-SOCIO
+               MOVE WS-IDX-BUSCA          TO WS-IDX-SOCIO-ENCONTRADO
+           END-IF
+           .
+       4097-LOCALIZAR-PRIMEIRO-SOCIO-EXIT.
+           EXIT.
+
+       4098-COMPARAR-LISTA               SECTION.
+
+           IF WS-TL-CNPJ(WS-IDX-BUSCA) EQUAL TO
+              WS-TS-CNPJ-SOCIO(WS-IDX-SOCIO-ATUAL)
+               MOVE WS-IDX-BUSCA          TO WS-IDX-LISTA-ENCONTRADO
+           END-IF
+           .
+       4098-COMPARAR-LISTA-EXIT.
+           EXIT.
+
+       4099-COMPARAR-PILHA               SECTION.
+
+           IF WS-PILHA-CNPJ(WS-IDX-CICLO) EQUAL TO
+              WS-TS-CNPJ-SOCIO(WS-IDX-SOCIO-ATUAL)
+               MOVE 'S'                   TO WS-CNPJ-EM-CICLO
+           END-IF
+           .
+       4099-COMPARAR-PILHA-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+      *     ABORTA A EXECUCAO POR QUEBRA DE SEQUENCIA
+      *---------------------------------------------------------
+       9000-ABORTAR-SEQUENCIA-LISTA      SECTION.
+
+           DISPLAY 'QUEBRA DE SEQUENCIA EM LISTA - CNPJ ' ARQ-L-CNPJ
+                   ' MENOR QUE O ANTERIOR ' WS-ULTIMO-CNPJ-L
+           MOVE 'LISTA'                  TO WS-LOG-ARQUIVO
+           MOVE 'SEQUENCIA'              TO WS-LOG-OPERACAO
+           MOVE 99                       TO WS-LOG-STATUS
+           PERFORM 7000-GRAVAR-LOG
+           MOVE 'S'                      TO WS-ABORTAR-EXECUCAO
+           .
+       9000-ABORTAR-SEQUENCIA-LISTA-EXIT.
+           EXIT.
+
+       9100-ABORTAR-SEQUENCIA-SOCIOS     SECTION.
+
+           DISPLAY 'QUEBRA DE SEQUENCIA EM SOCIOS - CNPJ ' ARQ-S-CNPJ
+                   ' MENOR QUE O ANTERIOR ' WS-ULTIMO-CNPJ-S
+           MOVE 'SOCIOS'                 TO WS-LOG-ARQUIVO
+           MOVE 'SEQUENCIA'              TO WS-LOG-OPERACAO
+           MOVE 99                       TO WS-LOG-STATUS
+           PERFORM 7000-GRAVAR-LOG
+           MOVE 'S'                      TO WS-ABORTAR-EXECUCAO
+           .
+       9100-ABORTAR-SEQUENCIA-SOCIOS-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------
+      *     GRAVACAO DO LOG DE AUDITORIA
+      *---------------------------------------------------------
+       7000-GRAVAR-LOG                   SECTION.
+
+           STRING WS-CABEC-REL2-PGM     DELIMITED BY SIZE
+                  ' '                   DELIMITED BY SIZE
+                  WS-DATA                DELIMITED BY SIZE
+                  ' '                    DELIMITED BY SIZE
+                  WS-HORA                DELIMITED BY SIZE
+                  ' ARQUIVO='            DELIMITED BY SIZE
+                  WS-LOG-ARQUIVO         DELIMITED BY SIZE
+                  ' OPERACAO='           DELIMITED BY SIZE
+                  WS-LOG-OPERACAO        DELIMITED BY SIZE
+                  ' STATUS='             DELIMITED BY SIZE
+                  WS-LOG-STATUS          DELIMITED BY SIZE
+                  INTO WS-LOG-LINHA
+           END-STRING
+           MOVE WS-LOG-LINHA             TO ARQ-AUDITORIA
+           WRITE ARQ-AUDITORIA.
+           IF AS-STATUS-A NOT EQUAL ZEROS
+               DISPLAY 'DEU ERRO NA ESCRITA DA AUDITORIA ' AS-STATUS-A
+           END-IF
+           MOVE SPACES                   TO WS-LOG-LINHA
+           .
+       7000-GRAVAR-LOG-EXIT.
+           EXIT.
+
+       7100-LOG-ERRO-RELATORIO           SECTION.
+           MOVE 'RELATORIO'              TO WS-LOG-ARQUIVO
+           MOVE 'ESCRITA'                TO WS-LOG-OPERACAO
+           MOVE AS-STATUS-R              TO WS-LOG-STATUS
+           PERFORM 7000-GRAVAR-LOG
+           DISPLAY 'DEU ERRO NA ESCRITA ' AS-STATUS-R
+           .
+       7100-LOG-ERRO-RELATORIO-EXIT.
+           EXIT.
+
+       7100-LOG-ERRO-EXCECOES            SECTION.
+           MOVE 'EXCECOES'               TO WS-LOG-ARQUIVO
+           MOVE 'ESCRITA'                TO WS-LOG-OPERACAO
+           MOVE AS-STATUS-E              TO WS-LOG-STATUS
+           PERFORM 7000-GRAVAR-LOG
+           DISPLAY 'DEU ERRO NA ESCRITA DAS EXCECOES ' AS-STATUS-E
+           .
+       7100-LOG-ERRO-EXCECOES-EXIT.
+           EXIT.
+
+       7100-LOG-ERRO-CSV                 SECTION.
+           MOVE 'CSV'                    TO WS-LOG-ARQUIVO
+           MOVE 'ESCRITA'                TO WS-LOG-OPERACAO
+           MOVE AS-STATUS-C              TO WS-LOG-STATUS
+           PERFORM 7000-GRAVAR-LOG
+           DISPLAY 'DEU ERRO NA ESCRITA DO CSV ' AS-STATUS-C
+           .
+       7100-LOG-ERRO-CSV-EXIT.
+           EXIT.
+
+
+       3000-FINALIZAR                  SECTION.
+
+           IF WS-ABORTAR-EXECUCAO EQUAL TO 'S'
+               DISPLAY 'EXECUCAO ABORTADA POR QUEBRA DE SEQUENCIA - '
+                       'RELATORIO INCOMPLETO. CORRIJA O ARQUIVO DE '
+                       'ENTRADA E REEXECUTE A PARTIR DO CHECKPOINT.'
+           ELSE
+               PERFORM 4000-GRUPOS-SOCIETARIOS
+      *SE ESTE JOB FOI REINICIADO A PARTIR DE UM CHECKPOINT QUE JA
+      *TINHA OS TOTAIS GRAVADOS (RELATORIO.TXT JA TERMINA COM O BLOCO
+      *DE TOTALIZADORES DE UMA EXECUCAO ANTERIOR QUE CHEGOU ATE AQUI),
+      *NAO GRAVA UM SEGUNDO BLOCO DE TOTAIS NO MESMO ARQUIVO
+               IF NOT WS-TOTAIS-JA-GRAVADOS
+                   PERFORM 2990-ESCREVER-TOTAIS
+                   MOVE 'X'            TO WS-TOTAIS-GRAVADOS
+                   PERFORM 2950-GRAVAR-CHECKPOINT
+               END-IF
+           END-IF
+
+      *fechando
+      *    SOCIOS/LISTA ja foram fechados ao final de
+      *    4000-GRUPOS-SOCIETARIOS quando a execucao nao foi abortada;
+      *    nesse caso so restam abertos quando a execucao foi abortada
+      *    antes de chegar aquela rotina.
+           IF WS-ABORTAR-EXECUCAO EQUAL TO 'S'
+               CLOSE SOCIOS
+               IF AS-STATUS-S NOT EQUAL ZEROS
+                   MOVE 'SOCIOS'           TO WS-LOG-ARQUIVO
+                   MOVE 'FECHAR'           TO WS-LOG-OPERACAO
+                   MOVE AS-STATUS-S        TO WS-LOG-STATUS
+                   PERFORM 7000-GRAVAR-LOG
+                   DISPLAY 'DEU ERRO NO FECHAR ' AS-STATUS-S
+               END-IF
+
+               CLOSE LISTA
+               IF AS-STATUS-L NOT EQUAL ZEROS
+                   MOVE 'LISTA'            TO WS-LOG-ARQUIVO
+                   MOVE 'FECHAR'           TO WS-LOG-OPERACAO
+                   MOVE AS-STATUS-L        TO WS-LOG-STATUS
+                   PERFORM 7000-GRAVAR-LOG
+                   DISPLAY 'DEU ERRO NO FECHAR ' AS-STATUS-L
+               END-IF
            END-IF
 
            CLOSE RELATORIO
            IF AS-STATUS-R NOT EQUAL ZEROS
+               MOVE 'RELATORIO'        TO WS-LOG-ARQUIVO
+               MOVE 'FECHAR'           TO WS-LOG-OPERACAO
+               MOVE AS-STATUS-R        TO WS-LOG-STATUS
+               PERFORM 7000-GRAVAR-LOG
                DISPLAY 'DEU ERRO NO FECHAR ' AS-STATUS-R
            END-IF
 
-            STOP RUN.
+           CLOSE EXCECOES
+           IF AS-STATUS-E NOT EQUAL ZEROS
+               MOVE 'EXCECOES'         TO WS-LOG-ARQUIVO
+               MOVE 'FECHAR'           TO WS-LOG-OPERACAO
+               MOVE AS-STATUS-E        TO WS-LOG-STATUS
+               PERFORM 7000-GRAVAR-LOG
+               DISPLAY 'DEU ERRO NO FECHAR ' AS-STATUS-E
+           END-IF
+
+           CLOSE CSV
+           IF AS-STATUS-C NOT EQUAL ZEROS
+               MOVE 'CSV'              TO WS-LOG-ARQUIVO
+               MOVE 'FECHAR'           TO WS-LOG-OPERACAO
+               MOVE AS-STATUS-C        TO WS-LOG-STATUS
+               PERFORM 7000-GRAVAR-LOG
+               DISPLAY 'DEU ERRO NO FECHAR ' AS-STATUS-C
+           END-IF
+
+           IF WS-ABORTAR-EXECUCAO EQUAL TO 'N'
+               MOVE ZEROS              TO CKPT-QT-SOCIOS-LIDOS
+                                           CKPT-QT-LISTA-LIDOS
+                                           CKPT-QT-EMPRESAS
+                                           CKPT-QT-SOCIOS
+                                           CKPT-QT-EMPRESAS-SEM-SOCIO
+                                           CKPT-QT-SOCIOS-SEM-EMPRESA
+               MOVE 'X'                TO CKPT-AS-PRI-S
+               MOVE 'N'                TO CKPT-TOTAIS-GRAVADOS
+               MOVE 'S'                TO CKPT-AS-FIM-S
+                                           CKPT-AS-FIM-L
+               OPEN OUTPUT CHECKPOINT
+               IF AS-STATUS-K EQUAL ZEROS
+                   WRITE ARQ-CHECKPOINT
+                   CLOSE CHECKPOINT
+               END-IF
+           END-IF
+
+           CLOSE AUDITORIA.
+
+           IF WS-ABORTAR-EXECUCAO EQUAL TO 'S'
+               STOP RUN RETURNING 16
+           ELSE
+               STOP RUN
+           END-IF
+           .
        3000-FINALIZAR-EXIT.
            EXIT.
        END PROGRAM CBLZBM03.
