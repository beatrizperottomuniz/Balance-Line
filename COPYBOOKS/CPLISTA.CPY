@@ -0,0 +1,19 @@
+      ******************************************************************
+      * Copybook: CPLISTA                                              
+      * Author: BEATRIZ PEROTTO MUNIZ                                  
+      * Purpose: LAYOUT DO ARQUIVO DE EMPRESAS (CNPJ.txt), COMPARTILHADO
+      *          ENTRE O BATCH DE BALANCE LINE E OS PROGRAMAS DE        
+      *          CONSULTA AVULSA POR CNPJ                               
+      ******************************************************************
+       FD LISTA
+          RECORDING MODE IS F
+          BLOCK CONTAINS 0 RECORDS.
+
+       01 ARQ-LISTA                     PIC X(96).
+       01 FILLER REDEFINES ARQ-LISTA.
+           05 ARQ-L-CNPJ                PIC 9(014).
+           05 ARQ-L-SIT                 PIC X(006).
+           05 ARQ-L-NOME                PIC X(059).
+           05 ARQ-L-ATIVO               PIC X(005).
+           05 ARQ-L-DATA-ABERT          PIC X(010).
+           05 ARQ-L-FIM                 PIC X(002).
