@@ -0,0 +1,18 @@
+      ******************************************************************
+      * Copybook: CPSOCIO                                              
+      * Author: BEATRIZ PEROTTO MUNIZ                                  
+      * Purpose: LAYOUT DO ARQUIVO DE SOCIOS (SOCIOS.txt), COMPARTILHADO
+      *          ENTRE O BATCH DE BALANCE LINE E OS PROGRAMAS DE        
+      *          CONSULTA AVULSA POR CNPJ                               
+      ******************************************************************
+       FD SOCIOS
+          RECORDING MODE IS F
+          BLOCK CONTAINS 0 RECORDS.
+
+       01 ARQ-SOCIOS                     PIC X(71).
+       01 FILLER REDEFINES ARQ-SOCIOS.
+           05 ARQ-S-CNPJ                 PIC 9(014).
+           05 ARQ-S-CNPJ-SOCIO           PIC 9(014).
+           05 ARQ-S-NOME                 PIC X(036).
+           05 ARQ-S-STATUS               PIC X(005).
+           05 ARQ-S-FIM                  PIC X(002).
